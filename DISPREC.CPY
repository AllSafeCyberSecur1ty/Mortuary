@@ -0,0 +1,13 @@
+      * Disposition File record layout - one record per case, written
+      * when a decedent leaves the cooler for good (burial, cremation
+      * or transfer to another facility). Keyed by case number so it
+      * can be matched one-for-one back to DECEDENT-RECORD.
+       01  DISPOSITION-RECORD.
+           05 DISP-CASE-NUMBER    PIC X(6).
+           05 DISP-CLAIMED-BY     PIC X(30).
+           05 DISP-TYPE           PIC X(4).
+              88 DISP-TYPE-BURIAL     VALUE 'BUR '.
+              88 DISP-TYPE-CREMATION  VALUE 'CREM'.
+              88 DISP-TYPE-TRANSFER   VALUE 'XFER'.
+           05 DISP-DATE           PIC X(8).
+           05 DISP-TIME           PIC X(8).
