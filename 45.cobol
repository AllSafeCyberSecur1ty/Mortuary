@@ -0,0 +1,156 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+      * Service-Charge Billing Extract - for every released case,
+      * ties storage duration (PRG5's intake stamp through the
+      * DISPOSITION record's release date) to our per-diem and
+      * service fee schedule and writes an invoice-ready record,
+      * instead of finance hand-calculating each one off the log.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG45.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISPOSITION-FILE ASSIGN TO "DISPOSIT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DISP-CASE-NUMBER
+           FILE STATUS IS WS-DISP-STATUS.
+           SELECT DECEDENT-MASTER ASSIGN TO "DECEDENT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-CASE-NUMBER
+           FILE STATUS IS WS-DM-STATUS.
+           SELECT INVOICE-FILE ASSIGN TO "INVOICE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISPOSITION-FILE.
+           COPY "DISPREC.CPY".
+       FD  DECEDENT-MASTER.
+           COPY "DMFREC.CPY".
+       FD  INVOICE-FILE.
+           COPY "BILLREC.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-DISP-STATUS         PIC XX.
+       77 WS-DM-STATUS           PIC XX.
+       77 WS-INV-STATUS          PIC XX.
+       77 WS-MORE-RECORDS        PIC X VALUE 'N'.
+       77 WS-PER-DIEM-RATE       PIC 9(5)V99 VALUE 75.00.
+       77 WS-SERVICE-FEE         PIC 9(5)V99.
+       77 WS-INTAKE-DAYNO        PIC 9(7) USAGE IS COMP.
+       77 WS-RELEASE-DAYNO       PIC 9(7) USAGE IS COMP.
+       77 WS-STORAGE-DAYS        PIC S9(7) USAGE IS COMP.
+       77 WS-INVOICE-COUNT       PIC 9(5) USAGE IS COMP VALUE ZERO.
+       01 WS-INTAKE-DATE-WORK.
+          02 WS-ID-DD             PIC 9(2).
+          02 FILLER                PIC X.
+          02 WS-ID-MM             PIC 9(2).
+          02 FILLER                PIC X.
+          02 WS-ID-YY             PIC 9(2).
+       01 WS-RELEASE-DATE-WORK.
+          02 WS-RD-DD             PIC 9(2).
+          02 FILLER                PIC X.
+          02 WS-RD-MM             PIC 9(2).
+          02 FILLER                PIC X.
+          02 WS-RD-YY             PIC 9(2).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-BILLING-FILES.
+           IF WS-DISP-STATUS = '00' AND WS-DM-STATUS = '00'
+               AND WS-INV-STATUS = '00'
+               PERFORM SCAN-DISPOSITIONS-FOR-BILLING
+           END-IF.
+           PERFORM CLOSE-BILLING-FILES.
+           DISPLAY 'PRG45: INVOICES WRITTEN: ' WS-INVOICE-COUNT.
+           STOP RUN.
+
+       OPEN-BILLING-FILES.
+           OPEN INPUT DISPOSITION-FILE.
+           IF WS-DISP-STATUS NOT = '00'
+               DISPLAY 'PRG45: UNABLE TO OPEN DISPOSITION FILE, STATUS='
+                   WS-DISP-STATUS
+           END-IF.
+           OPEN INPUT DECEDENT-MASTER.
+           IF WS-DM-STATUS NOT = '00'
+               DISPLAY 'PRG45: UNABLE TO OPEN DECEDENT MASTER, STATUS ='
+                   WS-DM-STATUS
+           END-IF.
+           OPEN OUTPUT INVOICE-FILE.
+           IF WS-INV-STATUS NOT = '00'
+               DISPLAY 'PRG45: UNABLE TO OPEN INVOICE FILE, STATUS = '
+                   WS-INV-STATUS
+           END-IF.
+
+       CLOSE-BILLING-FILES.
+           CLOSE DISPOSITION-FILE.
+           CLOSE DECEDENT-MASTER.
+           CLOSE INVOICE-FILE.
+
+       SCAN-DISPOSITIONS-FOR-BILLING.
+           MOVE LOW-VALUES TO DISP-CASE-NUMBER.
+           START DISPOSITION-FILE KEY IS NOT LESS THAN DISP-CASE-NUMBER
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS
+           END-START.
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               READ DISPOSITION-FILE NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   NOT AT END
+                       PERFORM BILL-ONE-DISPOSITION
+               END-READ
+           END-PERFORM.
+
+       BILL-ONE-DISPOSITION.
+           MOVE DISP-CASE-NUMBER TO DM-CASE-NUMBER.
+           READ DECEDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'PRG45: NO MASTER RECORD FOR CASE '
+                       DISP-CASE-NUMBER
+               NOT INVALID KEY
+                   PERFORM COMPUTE-AND-WRITE-INVOICE
+           END-READ.
+
+       COMPUTE-AND-WRITE-INVOICE.
+           MOVE DM-INTAKE-DATE TO WS-INTAKE-DATE-WORK.
+           COMPUTE WS-INTAKE-DAYNO =
+               WS-ID-YY * 360 + WS-ID-MM * 30 + WS-ID-DD.
+           MOVE DISP-DATE TO WS-RELEASE-DATE-WORK.
+           COMPUTE WS-RELEASE-DAYNO =
+               WS-RD-YY * 360 + WS-RD-MM * 30 + WS-RD-DD.
+           COMPUTE WS-STORAGE-DAYS =
+               WS-RELEASE-DAYNO - WS-INTAKE-DAYNO.
+           IF WS-STORAGE-DAYS < 1
+               MOVE 1 TO WS-STORAGE-DAYS
+           END-IF.
+           EVALUATE TRUE
+               WHEN DISP-TYPE-BURIAL     MOVE 500.00 TO WS-SERVICE-FEE
+               WHEN DISP-TYPE-CREMATION  MOVE 350.00 TO WS-SERVICE-FEE
+               WHEN DISP-TYPE-TRANSFER   MOVE 150.00 TO WS-SERVICE-FEE
+               WHEN OTHER
+                   DISPLAY 'PRG45: UNRECOGNIZED DISPOSITION TYPE "'
+                       DISP-TYPE '" FOR CASE ' DM-CASE-NUMBER
+                       ' - BILLED AS TRANSFER'
+                   MOVE 150.00 TO WS-SERVICE-FEE
+           END-EVALUATE.
+           MOVE DM-CASE-NUMBER TO INV-CASE-NUMBER.
+           MOVE DM-DECEDENT-NAME TO INV-DECEDENT-NAME.
+           MOVE WS-STORAGE-DAYS TO INV-DAYS-STORAGE.
+           COMPUTE INV-STORAGE-CHARGE =
+               WS-STORAGE-DAYS * WS-PER-DIEM-RATE.
+           MOVE WS-SERVICE-FEE TO INV-SERVICE-CHARGE.
+           COMPUTE INV-TOTAL-CHARGE =
+               INV-STORAGE-CHARGE + INV-SERVICE-CHARGE.
+           WRITE INVOICE-RECORD.
+           IF WS-INV-STATUS = '00'
+               ADD 1 TO WS-INVOICE-COUNT
+           ELSE
+               DISPLAY 'PRG45: WRITE FAILED FOR CASE ' DM-CASE-NUMBER
+                   ' STATUS = ' WS-INV-STATUS
+           END-IF.
