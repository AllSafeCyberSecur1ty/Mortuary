@@ -0,0 +1,28 @@
+      * Fixed cooler bay/tray roster for the main building - used by
+      * PRG15 (occupancy vs. capacity) to list every tray, occupied
+      * or empty, instead of only the trays that happen to show up on
+      * an open Decedent Master case.
+       01  BAY-CAPACITY-VALUES.
+           05 FILLER              PIC X(4) VALUE '0001'.
+           05 FILLER              PIC X(4) VALUE '0002'.
+           05 FILLER              PIC X(4) VALUE '0003'.
+           05 FILLER              PIC X(4) VALUE '0004'.
+           05 FILLER              PIC X(4) VALUE '0005'.
+           05 FILLER              PIC X(4) VALUE '0006'.
+           05 FILLER              PIC X(4) VALUE '0007'.
+           05 FILLER              PIC X(4) VALUE '0008'.
+           05 FILLER              PIC X(4) VALUE '0009'.
+           05 FILLER              PIC X(4) VALUE '0010'.
+           05 FILLER              PIC X(4) VALUE '0011'.
+           05 FILLER              PIC X(4) VALUE '0012'.
+           05 FILLER              PIC X(4) VALUE '0013'.
+           05 FILLER              PIC X(4) VALUE '0014'.
+           05 FILLER              PIC X(4) VALUE '0015'.
+           05 FILLER              PIC X(4) VALUE '0016'.
+           05 FILLER              PIC X(4) VALUE '0017'.
+           05 FILLER              PIC X(4) VALUE '0018'.
+           05 FILLER              PIC X(4) VALUE '0019'.
+           05 FILLER              PIC X(4) VALUE '0020'.
+       01  BAY-CAPACITY-TABLE REDEFINES BAY-CAPACITY-VALUES.
+           05 BAY-SLOT             PIC X(4) OCCURS 20 TIMES.
+       77  BAY-CAPACITY-COUNT      PIC 9(5) USAGE IS COMP VALUE 20.
