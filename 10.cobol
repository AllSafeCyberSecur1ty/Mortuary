@@ -1,21 +1,95 @@
-* COBOL MORTUARY
-* Virtual MORGUE - 
-* 
-* by surender, MORTUARY
-* 
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
 
 
-       IDENTIFICATION DIVISION.                                     
-       PROGRAM-ID. PRG10.                                           
-       ENVIRONMENT DIVISION.                                        
-       DATA DIVISION.                                               
-       WORKING-STORAGE SECTION.                                     
-       77 NUM1       PIC 9(4) USAGE IS COMP VALUE 0045.             
-       77 NUM2       PIC 9(4) USAGE IS COMP VALUE 0045.             
-       77 TOTAL      PIC 9(5) USAGE IS COMP.                        
-       PROCEDURE DIVISION.                                          
-           COMPUTE TOTAL = NUM1 + NUM2.                             
-           DISPLAY TOTAL.                                           
-           STOP RUN.      
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG10.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECEDENT-MASTER ASSIGN TO "DECEDENT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-CASE-NUMBER
+           FILE STATUS IS WS-DM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECEDENT-MASTER.
+           COPY "DMFREC.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-DM-STATUS         PIC XX.
+       77 WS-MORE-RECORDS      PIC X VALUE 'N'.
+       77 WS-BODIES-RECEIVED   PIC 9(5) USAGE IS COMP VALUE ZERO.
+       77 WS-BODIES-RELEASED   PIC 9(5) USAGE IS COMP VALUE ZERO.
+       77 WS-ON-HAND           PIC 9(5) USAGE IS COMP VALUE ZERO.
+       01 WS-TODAY-DATE.
+          02 WS-TD-YY             PIC 9(2).
+          02 WS-TD-MM             PIC 9(2).
+          02 WS-TD-DD             PIC 9(2).
+       01 WS-TODAY-DISPLAY.
+          02 WS-TDD-DD            PIC X(2).
+          02 FILLER                PIC X VALUE '-'.
+          02 WS-TDD-MM            PIC X(2).
+          02 FILLER                PIC X VALUE '-'.
+          02 WS-TDD-YY            PIC X(2).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-TODAY-DATE FROM DATE.
+           MOVE WS-TD-DD TO WS-TDD-DD.
+           MOVE WS-TD-MM TO WS-TDD-MM.
+           MOVE WS-TD-YY TO WS-TDD-YY.
+           PERFORM TALLY-FROM-MASTER.
+           PERFORM DISPLAY-TALLY.
+           STOP RUN.
 
+      * The day's received/released counts and the current on-hand
+      * occupancy are all derivable from BODY-MASTER itself - received
+      * today is an intake date of today, released today is a release
+      * date of today, and on-hand is every case not yet released -
+      * so one pass over the master, the same scan PRG35 already uses
+      * for its per-facility totals, is all this needs.
+       TALLY-FROM-MASTER.
+           MOVE ZERO TO WS-BODIES-RECEIVED WS-BODIES-RELEASED
+               WS-ON-HAND.
+           OPEN INPUT DECEDENT-MASTER.
+           IF WS-DM-STATUS NOT = '00'
+               DISPLAY 'PRG10: UNABLE TO OPEN DECEDENT MASTER, STATUS ='
+                   WS-DM-STATUS
+           ELSE
+               MOVE LOW-VALUES TO DM-CASE-NUMBER
+               START DECEDENT-MASTER KEY IS NOT LESS THAN DM-CASE-NUMBER
+                   INVALID KEY
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-MORE-RECORDS
+               END-START
+               PERFORM UNTIL WS-MORE-RECORDS = 'N'
+                   READ DECEDENT-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'N' TO WS-MORE-RECORDS
+                       NOT AT END
+                           PERFORM TALLY-ONE-CASE
+                   END-READ
+               END-PERFORM
+               CLOSE DECEDENT-MASTER
+           END-IF.
 
+       TALLY-ONE-CASE.
+           IF NOT DM-STATUS-RELEASED
+               ADD 1 TO WS-ON-HAND
+           END-IF.
+           IF DM-INTAKE-DATE = WS-TODAY-DISPLAY
+               ADD 1 TO WS-BODIES-RECEIVED
+           END-IF.
+           IF DM-STATUS-RELEASED AND DM-RELEASE-DATE = WS-TODAY-DISPLAY
+               ADD 1 TO WS-BODIES-RELEASED
+           END-IF.
+
+       DISPLAY-TALLY.
+           DISPLAY 'DAILY CASE TALLY'.
+           DISPLAY 'BODIES RECEIVED : ' WS-BODIES-RECEIVED.
+           DISPLAY 'BODIES RELEASED : ' WS-BODIES-RELEASED.
+           DISPLAY 'ON HAND (COOLER): ' WS-ON-HAND.
