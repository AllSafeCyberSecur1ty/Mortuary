@@ -1,39 +1,88 @@
-/* COBOL MORTUARY
-* Virtual MORGUE - 
-* 
-* by surender, MORTUARY
-* 
-        IDENTIFICATION DIVISION.                   
-        PROGRAM-ID. PRG5.                          
-        ENVIRONMENT DIVISION.                      
-        DATA DIVISION.                             
-        WORKING-STORAGE SECTION.                   
-        01 G1.                                     
-           02 YY PIC X(2).                         
-           02 MM PIC X(2).                         
-           02 DD PIC X(2).                         
-        01 G2.                                     
-           02 DD PIC X(2).                         
-           02 FILLER PIC X VALUE '-'.              
-           02 MM PIC X(2).                  
-           02 FILLER PIC X VALUE ‘-‘.     
-           02 YY PIC X(2).                     
-        01 G3.                                 
-           02 HH PIC X(2).                     
-           02 MM PIC X(2).                     
-           02 SS PIC X(2).                     
-        01 G4.                                 
-           02 HH PIC X(2).                     
-           02 FILLER PIC X VALUE ':'.          
-           02 MM PIC X(2).                     
-           02 FILLER PIC X VALUE ':'.          
-           02 SS PIC X(2).                     
-        PROCEDURE DIVISION.                    
-               ACCEPT G1 FROM DATE.            
-               ACCEPT G3 FROM TIME.            
-               MOVE CORRESPONDING G1 TO G2.    
-               MOVE CORRESPONDING G3 TO G4.    
-               DISPLAY G2.                   
-               DISPLAY G4.                   
-               STOP RUN. 
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASE-HISTORY-FILE ASSIGN TO "CASEHIST.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CASE-HISTORY-FILE.
+       01  CASE-HISTORY-RECORD.
+           05 CH-CASE-NUMBER     PIC X(6).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 CH-EVENT-CODE      PIC X(4).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 CH-EVENT-DATE      PIC X(8).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 CH-EVENT-TIME      PIC X(8).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 CH-PERFORMED-BY    PIC X(10).
+       WORKING-STORAGE SECTION.
+       77 WS-CH-STATUS PIC XX.
+       01 G1.
+          02 YY PIC X(2).
+          02 MM PIC X(2).
+          02 DD PIC X(2).
+       01 G2.
+          02 DD PIC X(2).
+          02 FILLER PIC X VALUE '-'.
+          02 MM PIC X(2).
+          02 FILLER PIC X VALUE '-'.
+          02 YY PIC X(2).
+       01 G3.
+          02 HH PIC X(2).
+          02 MM PIC X(2).
+          02 SS PIC X(2).
+       01 G4.
+          02 HH PIC X(2).
+          02 FILLER PIC X VALUE ':'.
+          02 MM PIC X(2).
+          02 FILLER PIC X VALUE ':'.
+          02 SS PIC X(2).
+       LINKAGE SECTION.
+       01 LK-CASE-NUMBER    PIC X(6).
+       01 LK-EVENT-CODE     PIC X(4).
+       01 LK-PERFORMED-BY   PIC X(10).
+       01 LK-EVENT-DATE     PIC X(8).
+       01 LK-EVENT-TIME     PIC X(8).
+       PROCEDURE DIVISION USING LK-CASE-NUMBER, LK-EVENT-CODE,
+           LK-PERFORMED-BY, LK-EVENT-DATE, LK-EVENT-TIME.
+       MAIN-LOGIC.
+           PERFORM STAMP-TIMESTAMP.
+           MOVE G2 TO LK-EVENT-DATE.
+           MOVE G4 TO LK-EVENT-TIME.
+           PERFORM WRITE-AUDIT-RECORD.
+           GOBACK.
 
+       STAMP-TIMESTAMP.
+           ACCEPT G1 FROM DATE.
+           ACCEPT G3 FROM TIME.
+           MOVE CORRESPONDING G1 TO G2.
+           MOVE CORRESPONDING G3 TO G4.
+           DISPLAY G2.
+           DISPLAY G4.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND CASE-HISTORY-FILE.
+           IF WS-CH-STATUS = '35'
+               OPEN OUTPUT CASE-HISTORY-FILE
+           END-IF.
+           MOVE SPACES TO CASE-HISTORY-RECORD.
+           MOVE LK-CASE-NUMBER TO CH-CASE-NUMBER.
+           MOVE LK-EVENT-CODE TO CH-EVENT-CODE.
+           MOVE LK-PERFORMED-BY TO CH-PERFORMED-BY.
+           MOVE G2 TO CH-EVENT-DATE.
+           MOVE G4 TO CH-EVENT-TIME.
+           WRITE CASE-HISTORY-RECORD.
+           IF WS-CH-STATUS NOT = '00'
+               DISPLAY 'PRG5: AUDIT WRITE FAILED, STATUS = '
+                   WS-CH-STATUS
+           END-IF.
+           CLOSE CASE-HISTORY-FILE.
