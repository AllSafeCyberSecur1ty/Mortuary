@@ -0,0 +1,10 @@
+      * Invoice-ready billing extract record, written by PRG45 for
+      * each released case - storage days, storage charge, service
+      * charge, and the total finance bills the family or insurer.
+       01  INVOICE-RECORD.
+           05 INV-CASE-NUMBER     PIC X(6).
+           05 INV-DECEDENT-NAME   PIC X(30).
+           05 INV-DAYS-STORAGE    PIC 9(5).
+           05 INV-STORAGE-CHARGE  PIC 9(7)V99.
+           05 INV-SERVICE-CHARGE  PIC 9(7)V99.
+           05 INV-TOTAL-CHARGE    PIC 9(7)V99.
