@@ -0,0 +1,15 @@
+      * Transaction error log record - one line per rejected or failed
+      * BODY-MASTER transaction (duplicate case number, record not
+      * found, file unavailable, bad WRITE/REWRITE status), so a bad
+      * transaction is logged instead of just flashing on the screen
+      * or aborting the job.
+       01  ERROR-LOG-RECORD.
+           05 ERR-CASE-NUMBER     PIC X(6).
+           05 FILLER              PIC X VALUE SPACE.
+           05 ERR-PROGRAM         PIC X(8).
+           05 FILLER              PIC X VALUE SPACE.
+           05 ERR-OPERATION       PIC X(10).
+           05 FILLER              PIC X VALUE SPACE.
+           05 ERR-STATUS          PIC XX.
+           05 FILLER              PIC X VALUE SPACE.
+           05 ERR-MESSAGE         PIC X(40).
