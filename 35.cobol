@@ -0,0 +1,135 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+      * Multi-Site Consolidated Report - breaks cooler occupancy and
+      * today's received/released counts out by facility (main
+      * building and the new annex) as well as combined, now that
+      * DM-FACILITY-ID tags every case on BODY-MASTER.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG35.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECEDENT-MASTER ASSIGN TO "DECEDENT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-CASE-NUMBER
+           FILE STATUS IS WS-DM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECEDENT-MASTER.
+           COPY "DMFREC.CPY".
+       WORKING-STORAGE SECTION.
+           COPY "BAYCAP.CPY".
+           COPY "ANXCAP.CPY".
+       77 WS-DM-STATUS           PIC XX.
+       77 WS-MORE-RECORDS        PIC X VALUE 'N'.
+       01 WS-TODAY-DATE.
+          02 WS-TD-YY             PIC 9(2).
+          02 WS-TD-MM             PIC 9(2).
+          02 WS-TD-DD             PIC 9(2).
+       01 WS-TODAY-DISPLAY.
+          02 WS-TDD-DD            PIC X(2).
+          02 FILLER                PIC X VALUE '-'.
+          02 WS-TDD-MM            PIC X(2).
+          02 FILLER                PIC X VALUE '-'.
+          02 WS-TDD-YY            PIC X(2).
+       01 WS-SITE-TOTALS.
+          05 WS-MAIN-TOTALS.
+             10 WS-MAIN-OCCUPIED  PIC 9(5) USAGE IS COMP VALUE ZERO.
+             10 WS-MAIN-RECEIVED  PIC 9(5) USAGE IS COMP VALUE ZERO.
+             10 WS-MAIN-RELEASED  PIC 9(5) USAGE IS COMP VALUE ZERO.
+          05 WS-ANNEX-TOTALS.
+             10 WS-ANNEX-OCCUPIED PIC 9(5) USAGE IS COMP VALUE ZERO.
+             10 WS-ANNEX-RECEIVED PIC 9(5) USAGE IS COMP VALUE ZERO.
+             10 WS-ANNEX-RELEASED PIC 9(5) USAGE IS COMP VALUE ZERO.
+          05 WS-COMBINED-TOTALS.
+             10 WS-COMB-OCCUPIED  PIC 9(5) USAGE IS COMP VALUE ZERO.
+             10 WS-COMB-RECEIVED  PIC 9(5) USAGE IS COMP VALUE ZERO.
+             10 WS-COMB-RELEASED  PIC 9(5) USAGE IS COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-TODAY-DATE FROM DATE.
+           MOVE WS-TD-DD TO WS-TDD-DD.
+           MOVE WS-TD-MM TO WS-TDD-MM.
+           MOVE WS-TD-YY TO WS-TDD-YY.
+           PERFORM OPEN-MASTER-FILE.
+           IF WS-DM-STATUS = '00'
+               PERFORM SCAN-MASTER-BY-FACILITY
+               PERFORM CLOSE-MASTER-FILE
+               PERFORM PRINT-CONSOLIDATED-REPORT
+           END-IF.
+           STOP RUN.
+
+       OPEN-MASTER-FILE.
+           OPEN INPUT DECEDENT-MASTER.
+           IF WS-DM-STATUS NOT = '00'
+               DISPLAY 'PRG35: UNABLE TO OPEN DECEDENT MASTER, STATUS ='
+                   WS-DM-STATUS
+           END-IF.
+
+       CLOSE-MASTER-FILE.
+           CLOSE DECEDENT-MASTER.
+
+       SCAN-MASTER-BY-FACILITY.
+           MOVE LOW-VALUES TO DM-CASE-NUMBER.
+           START DECEDENT-MASTER KEY IS NOT LESS THAN DM-CASE-NUMBER
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS
+           END-START.
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               READ DECEDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   NOT AT END
+                       PERFORM TALLY-ONE-CASE-BY-FACILITY
+               END-READ
+           END-PERFORM.
+
+       TALLY-ONE-CASE-BY-FACILITY.
+           IF NOT DM-STATUS-RELEASED
+               ADD 1 TO WS-COMB-OCCUPIED
+               IF DM-FACILITY-ANNEX
+                   ADD 1 TO WS-ANNEX-OCCUPIED
+               ELSE
+                   ADD 1 TO WS-MAIN-OCCUPIED
+               END-IF
+           END-IF.
+           IF DM-INTAKE-DATE = WS-TODAY-DISPLAY
+               ADD 1 TO WS-COMB-RECEIVED
+               IF DM-FACILITY-ANNEX
+                   ADD 1 TO WS-ANNEX-RECEIVED
+               ELSE
+                   ADD 1 TO WS-MAIN-RECEIVED
+               END-IF
+           END-IF.
+           IF DM-STATUS-RELEASED AND DM-RELEASE-DATE = WS-TODAY-DISPLAY
+               ADD 1 TO WS-COMB-RELEASED
+               IF DM-FACILITY-ANNEX
+                   ADD 1 TO WS-ANNEX-RELEASED
+               ELSE
+                   ADD 1 TO WS-MAIN-RELEASED
+               END-IF
+           END-IF.
+
+       PRINT-CONSOLIDATED-REPORT.
+           DISPLAY 'MULTI-SITE CONSOLIDATED REPORT - ' WS-TODAY-DISPLAY.
+           DISPLAY ' '.
+           DISPLAY 'MAIN BUILDING  (CAPACITY ' BAY-CAPACITY-COUNT ')'.
+           DISPLAY '  OCCUPIED : ' WS-MAIN-OCCUPIED.
+           DISPLAY '  RECEIVED : ' WS-MAIN-RECEIVED.
+           DISPLAY '  RELEASED : ' WS-MAIN-RELEASED.
+           DISPLAY ' '.
+           DISPLAY 'ANNEX BUILDING (CAPACITY ' ANNEX-CAPACITY-COUNT ')'.
+           DISPLAY '  OCCUPIED : ' WS-ANNEX-OCCUPIED.
+           DISPLAY '  RECEIVED : ' WS-ANNEX-RECEIVED.
+           DISPLAY '  RELEASED : ' WS-ANNEX-RELEASED.
+           DISPLAY ' '.
+           DISPLAY 'COMBINED'.
+           DISPLAY '  OCCUPIED : ' WS-COMB-OCCUPIED.
+           DISPLAY '  RECEIVED : ' WS-COMB-RECEIVED.
+           DISPLAY '  RELEASED : ' WS-COMB-RELEASED.
