@@ -0,0 +1,119 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+      * Retention/Aging Alert Report - scans BODY-MASTER for any case
+      * whose intake date (the PRG5 G1/G2 stamp) is older than the
+      * retention threshold and has no matching DISPOSITION record,
+      * and prints a chase list for the front office.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG25.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECEDENT-MASTER ASSIGN TO "DECEDENT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-CASE-NUMBER
+           FILE STATUS IS WS-DM-STATUS.
+           SELECT DISPOSITION-FILE ASSIGN TO "DISPOSIT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DISP-CASE-NUMBER
+           FILE STATUS IS WS-DISP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECEDENT-MASTER.
+           COPY "DMFREC.CPY".
+       FD  DISPOSITION-FILE.
+           COPY "DISPREC.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-DM-STATUS           PIC XX.
+       77 WS-DISP-STATUS         PIC XX.
+       77 WS-MORE-RECORDS        PIC X VALUE 'N'.
+       77 WS-HAS-DISPOSITION     PIC X VALUE 'N'.
+       77 WS-RETENTION-DAYS      PIC 9(5) USAGE IS COMP VALUE 30.
+       77 WS-TODAY-DAYNO         PIC 9(7) USAGE IS COMP.
+       77 WS-INTAKE-DAYNO        PIC 9(7) USAGE IS COMP.
+       77 WS-CASE-AGE-DAYS       PIC S9(7) USAGE IS COMP.
+       77 WS-FLAGGED-COUNT       PIC 9(5) USAGE IS COMP VALUE ZERO.
+       01 WS-TODAY-DATE.
+          02 WS-TD-YY             PIC 9(2).
+          02 WS-TD-MM             PIC 9(2).
+          02 WS-TD-DD             PIC 9(2).
+       01 WS-INTAKE-DATE-WORK.
+          02 WS-ID-DD             PIC 9(2).
+          02 FILLER                PIC X.
+          02 WS-ID-MM             PIC 9(2).
+          02 FILLER                PIC X.
+          02 WS-ID-YY             PIC 9(2).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-TODAY-DATE FROM DATE.
+           COMPUTE WS-TODAY-DAYNO =
+               WS-TD-YY * 360 + WS-TD-MM * 30 + WS-TD-DD.
+           PERFORM OPEN-AGING-FILES.
+           IF WS-DM-STATUS = '00' AND WS-DISP-STATUS = '00'
+               DISPLAY 'RETENTION / AGING ALERT REPORT'
+               DISPLAY 'THRESHOLD: ' WS-RETENTION-DAYS ' DAYS'
+               PERFORM SCAN-MASTER-FOR-AGING
+               DISPLAY ' '
+               DISPLAY 'CASES FLAGGED: ' WS-FLAGGED-COUNT
+           END-IF.
+           PERFORM CLOSE-AGING-FILES.
+           STOP RUN.
+
+       OPEN-AGING-FILES.
+           OPEN INPUT DECEDENT-MASTER.
+           IF WS-DM-STATUS NOT = '00'
+               DISPLAY 'PRG25: UNABLE TO OPEN DECEDENT MASTER, STATUS ='
+                   WS-DM-STATUS
+           END-IF.
+           OPEN INPUT DISPOSITION-FILE.
+           IF WS-DISP-STATUS NOT = '00'
+               DISPLAY 'PRG25: UNABLE TO OPEN DISPOSITION FILE, STATUS='
+                   WS-DISP-STATUS
+           END-IF.
+
+       CLOSE-AGING-FILES.
+           CLOSE DECEDENT-MASTER.
+           CLOSE DISPOSITION-FILE.
+
+       SCAN-MASTER-FOR-AGING.
+           MOVE LOW-VALUES TO DM-CASE-NUMBER.
+           START DECEDENT-MASTER KEY IS NOT LESS THAN DM-CASE-NUMBER
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS
+           END-START.
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               READ DECEDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   NOT AT END
+                       PERFORM EVALUATE-ONE-CASE-FOR-AGING
+               END-READ
+           END-PERFORM.
+
+       EVALUATE-ONE-CASE-FOR-AGING.
+           MOVE DM-INTAKE-DATE TO WS-INTAKE-DATE-WORK.
+           COMPUTE WS-INTAKE-DAYNO =
+               WS-ID-YY * 360 + WS-ID-MM * 30 + WS-ID-DD.
+           COMPUTE WS-CASE-AGE-DAYS =
+               WS-TODAY-DAYNO - WS-INTAKE-DAYNO.
+           MOVE DM-CASE-NUMBER TO DISP-CASE-NUMBER.
+           READ DISPOSITION-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-HAS-DISPOSITION
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-HAS-DISPOSITION
+           END-READ.
+           IF WS-HAS-DISPOSITION = 'N'
+               AND WS-CASE-AGE-DAYS > WS-RETENTION-DAYS
+               ADD 1 TO WS-FLAGGED-COUNT
+               DISPLAY DM-CASE-NUMBER '  ' DM-DECEDENT-NAME
+                   '  INTAKE ' DM-INTAKE-DATE
+                   '  AGE ' WS-CASE-AGE-DAYS ' DAYS'
+           END-IF.
