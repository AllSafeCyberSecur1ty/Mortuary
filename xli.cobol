@@ -1,28 +1,488 @@
-IDENTIFICATION DIVISION.
-. . .
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT filename ASSIGN TO assignment-name  (1) (2)
-    ORGANIZATION IS org ACCESS MODE IS access  (3) (4)
-    FILE STATUS IS file-status  (5)
-    . . .
-DATA DIVISION.
-FILE SECTION.
-FD  filename
-01  recordname  (6)
-    nn . . . fieldlength & type  (7) (8)
-    nn . . . fieldlength & type
-    . . .
-WORKING-STORAGE SECTION.
-01  file-status    PIC 99.
-    . . .
-PROCEDURE DIVISION.
-    OPEN iomode filename   (9)
-    . . .
-    READ filename
-    . . .
-    WRITE recordname
-    . . .
-    CLOSE filename
-  STOP RUN.
\ No newline at end of file
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+      * Decedent Master File - add/inquire/update/close-out.
+      * Case-status changes are stamped and logged via PRG5.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECEDENT-MASTER ASSIGN TO "DECEDENT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-CASE-NUMBER
+           FILE STATUS IS WS-DM-STATUS.
+           SELECT DISPOSITION-FILE ASSIGN TO "DISPOSIT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DISP-CASE-NUMBER
+           FILE STATUS IS WS-DISP-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "XLIERR.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERR-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECEDENT-MASTER.
+           COPY "DMFREC.CPY".
+       FD  DISPOSITION-FILE.
+           COPY "DISPREC.CPY".
+       FD  ERROR-LOG-FILE.
+           COPY "ERRREC.CPY".
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDREC.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-DM-STATUS       PIC XX.
+       77 WS-DISP-STATUS     PIC XX.
+       77 WS-CLAIMED-BY      PIC X(30).
+       77 WS-DISP-TYPE       PIC X(4).
+          88 WS-DISP-TYPE-VALID VALUES 'BUR ', 'CREM', 'XFER'.
+       77 WS-DISP-TYPE-OK    PIC X VALUE 'N'.
+       77 WS-ERR-STATUS      PIC XX.
+       77 WS-ERR-OPERATION   PIC X(10).
+       77 WS-ERR-MESSAGE     PIC X(40).
+       77 WS-AUD-STATUS      PIC XX.
+       77 WS-AUD-FIELD-NAME  PIC X(15).
+       77 WS-AUD-OLD-VALUE   PIC X(30).
+       77 WS-AUD-NEW-VALUE   PIC X(30).
+       77 WS-OLD-BAY-NUMBER  PIC X(4).
+       77 WS-OLD-NOK-NAME    PIC X(30).
+       77 WS-OLD-FUNERAL-HOME PIC X(30).
+       77 WS-OLD-CASE-STATUS PIC X(4).
+       77 WS-MENU-CHOICE     PIC 9.
+       77 WS-STAFF-ID        PIC X(10).
+       77 WS-CASE-NUMBER     PIC X(6).
+       77 WS-EVENT-CODE      PIC X(4).
+       77 WS-EVENT-DATE      PIC X(8).
+       77 WS-EVENT-TIME      PIC X(8).
+       77 WS-REQUESTED-BAY   PIC X(4).
+       77 WS-BAY-IN-USE      PIC X VALUE 'N'.
+       77 WS-MORE-RECORDS    PIC X VALUE 'N'.
+       77 WS-REREAD-OK       PIC X VALUE 'N'.
+       01 WS-YES-NO          PIC X.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-MASTER-FILE.
+           DISPLAY 'STAFF ID: ' WITH NO ADVANCING.
+           ACCEPT WS-STAFF-ID.
+           MOVE ZERO TO WS-MENU-CHOICE.
+           PERFORM UNTIL WS-MENU-CHOICE = 9
+               PERFORM SHOW-MENU
+               PERFORM ACCEPT-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1 PERFORM ADD-CASE
+                   WHEN 2 PERFORM INQUIRE-CASE
+                   WHEN 3 PERFORM UPDATE-CASE
+                   WHEN 4 PERFORM CLOSE-OUT-CASE
+                   WHEN 9 CONTINUE
+                   WHEN OTHER DISPLAY 'XLI: INVALID CHOICE'
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM CLOSE-MASTER-FILE.
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY ' '.
+           DISPLAY '1. ADD NEW CASE (INTAKE)'.
+           DISPLAY '2. INQUIRE CASE'.
+           DISPLAY '3. UPDATE CASE (TRANSFER BAY / NOK / FUNERAL HOME)'.
+           DISPLAY '4. CLOSE OUT CASE (RELEASE)'.
+           DISPLAY '9. EXIT'.
+
+       ACCEPT-MENU-CHOICE.
+           DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+
+       OPEN-MASTER-FILE.
+           OPEN I-O DECEDENT-MASTER.
+           IF WS-DM-STATUS = '35'
+               OPEN OUTPUT DECEDENT-MASTER
+               CLOSE DECEDENT-MASTER
+               OPEN I-O DECEDENT-MASTER
+           END-IF.
+           IF WS-DM-STATUS NOT = '00'
+               MOVE 'OPEN' TO WS-ERR-OPERATION
+               MOVE 'DECEDENT MASTER FILE UNAVAILABLE' TO WS-ERR-MESSAGE
+               MOVE WS-DM-STATUS TO WS-ERR-STATUS
+               MOVE SPACES TO WS-CASE-NUMBER
+               PERFORM LOG-TRANSACTION-ERROR
+           END-IF.
+           OPEN I-O DISPOSITION-FILE.
+           IF WS-DISP-STATUS = '35'
+               OPEN OUTPUT DISPOSITION-FILE
+               CLOSE DISPOSITION-FILE
+               OPEN I-O DISPOSITION-FILE
+           END-IF.
+           IF WS-DISP-STATUS NOT = '00'
+               MOVE 'OPEN' TO WS-ERR-OPERATION
+               MOVE 'DISPOSITION FILE UNAVAILABLE' TO WS-ERR-MESSAGE
+               MOVE WS-DISP-STATUS TO WS-ERR-STATUS
+               MOVE SPACES TO WS-CASE-NUMBER
+               PERFORM LOG-TRANSACTION-ERROR
+           END-IF.
+
+       CLOSE-MASTER-FILE.
+           CLOSE DECEDENT-MASTER.
+           CLOSE DISPOSITION-FILE.
+
+       LOG-TRANSACTION-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERR-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           MOVE SPACES TO ERROR-LOG-RECORD.
+           MOVE WS-CASE-NUMBER TO ERR-CASE-NUMBER.
+           MOVE 'XLI' TO ERR-PROGRAM.
+           MOVE WS-ERR-OPERATION TO ERR-OPERATION.
+           MOVE WS-ERR-STATUS TO ERR-STATUS.
+           MOVE WS-ERR-MESSAGE TO ERR-MESSAGE.
+           WRITE ERROR-LOG-RECORD.
+           IF WS-ERR-STATUS NOT = '00'
+               DISPLAY 'XLI: ERROR LOG WRITE FAILED, STATUS = '
+                   WS-ERR-STATUS
+           END-IF.
+           CLOSE ERROR-LOG-FILE.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUD-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE WS-CASE-NUMBER TO AUD-CASE-NUMBER.
+           MOVE WS-STAFF-ID TO AUD-STAFF-ID.
+           MOVE WS-AUD-FIELD-NAME TO AUD-FIELD-NAME.
+           MOVE WS-AUD-OLD-VALUE TO AUD-OLD-VALUE.
+           MOVE WS-AUD-NEW-VALUE TO AUD-NEW-VALUE.
+           MOVE WS-EVENT-DATE TO AUD-EVENT-DATE.
+           MOVE WS-EVENT-TIME TO AUD-EVENT-TIME.
+           WRITE AUDIT-RECORD.
+           IF WS-AUD-STATUS NOT = '00'
+               DISPLAY 'XLI: AUDIT LOG WRITE FAILED, STATUS = '
+                   WS-AUD-STATUS
+               MOVE 'AUDIT' TO WS-ERR-OPERATION
+               MOVE 'WRITE TO AUDIT LOG FAILED' TO WS-ERR-MESSAGE
+               MOVE WS-AUD-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-TRANSACTION-ERROR
+           END-IF.
+           CLOSE AUDIT-LOG-FILE.
+
+       ADD-CASE.
+           DISPLAY 'CASE NUMBER: ' WITH NO ADVANCING.
+           ACCEPT WS-CASE-NUMBER.
+           MOVE WS-CASE-NUMBER TO DM-CASE-NUMBER.
+           READ DECEDENT-MASTER
+               INVALID KEY
+                   PERFORM ADD-NEW-DECEDENT-RECORD
+               NOT INVALID KEY
+                   DISPLAY 'XLI: CASE NUMBER ALREADY ON FILE'
+                   MOVE 'ADD' TO WS-ERR-OPERATION
+                   MOVE 'DUPLICATE CASE NUMBER' TO WS-ERR-MESSAGE
+                   MOVE '22' TO WS-ERR-STATUS
+                   PERFORM LOG-TRANSACTION-ERROR
+           END-READ.
+
+       ADD-NEW-DECEDENT-RECORD.
+           DISPLAY 'COOLER BAY/TRAY NUMBER: ' WITH NO ADVANCING.
+           ACCEPT WS-REQUESTED-BAY.
+           PERFORM CHECK-BAY-AVAILABLE.
+           IF WS-BAY-IN-USE = 'Y'
+               DISPLAY 'XLI: BAY/TRAY ALREADY ASSIGNED TO AN OPEN CASE'
+               MOVE 'ADD' TO WS-ERR-OPERATION
+               MOVE 'BAY ALREADY ASSIGNED' TO WS-ERR-MESSAGE
+               MOVE '99' TO WS-ERR-STATUS
+               PERFORM LOG-TRANSACTION-ERROR
+           ELSE
+               MOVE WS-CASE-NUMBER TO DM-CASE-NUMBER
+               DISPLAY 'FACILITY (MAIN/ANNX): ' WITH NO ADVANCING
+               ACCEPT DM-FACILITY-ID
+               DISPLAY 'DECEDENT NAME: ' WITH NO ADVANCING
+               ACCEPT DM-DECEDENT-NAME
+               MOVE WS-REQUESTED-BAY TO DM-BAY-NUMBER
+               DISPLAY 'CAUSE OF DEATH: ' WITH NO ADVANCING
+               ACCEPT DM-CAUSE-OF-DEATH
+               DISPLAY 'NEXT OF KIN: ' WITH NO ADVANCING
+               ACCEPT DM-NOK-NAME
+               DISPLAY 'FUNERAL HOME OF RECORD: ' WITH NO ADVANCING
+               ACCEPT DM-FUNERAL-HOME
+               MOVE 'INTK' TO DM-CASE-STATUS
+               MOVE 'INTK' TO WS-EVENT-CODE
+               PERFORM STAMP-CASE-EVENT
+               MOVE WS-EVENT-DATE TO DM-INTAKE-DATE
+               MOVE WS-EVENT-TIME TO DM-INTAKE-TIME
+               MOVE SPACES TO DM-RELEASE-DATE DM-RELEASE-TIME
+               WRITE DECEDENT-RECORD
+               IF WS-DM-STATUS = '00'
+                   DISPLAY 'XLI: CASE ADDED'
+                   MOVE 'CASE STATUS' TO WS-AUD-FIELD-NAME
+                   MOVE SPACES TO WS-AUD-OLD-VALUE
+                   MOVE DM-CASE-STATUS TO WS-AUD-NEW-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   DISPLAY 'XLI: ADD FAILED, STATUS = ' WS-DM-STATUS
+                   MOVE 'ADD' TO WS-ERR-OPERATION
+                   MOVE 'WRITE TO DECEDENT MASTER FAILED'
+                       TO WS-ERR-MESSAGE
+                   MOVE WS-DM-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-TRANSACTION-ERROR
+               END-IF
+           END-IF.
+
+       INQUIRE-CASE.
+           DISPLAY 'CASE NUMBER: ' WITH NO ADVANCING.
+           ACCEPT WS-CASE-NUMBER.
+           MOVE WS-CASE-NUMBER TO DM-CASE-NUMBER.
+           READ DECEDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'XLI: CASE NOT FOUND'
+                   MOVE 'INQUIRE' TO WS-ERR-OPERATION
+                   MOVE 'CASE NOT FOUND' TO WS-ERR-MESSAGE
+                   MOVE '23' TO WS-ERR-STATUS
+                   PERFORM LOG-TRANSACTION-ERROR
+               NOT INVALID KEY
+                   PERFORM DISPLAY-DECEDENT-RECORD
+           END-READ.
+
+       DISPLAY-DECEDENT-RECORD.
+           DISPLAY 'CASE NUMBER    : ' DM-CASE-NUMBER.
+           DISPLAY 'FACILITY       : ' DM-FACILITY-ID.
+           DISPLAY 'DECEDENT NAME  : ' DM-DECEDENT-NAME.
+           DISPLAY 'INTAKE         : ' DM-INTAKE-DATE ' '
+               DM-INTAKE-TIME.
+           DISPLAY 'RELEASE        : ' DM-RELEASE-DATE ' '
+               DM-RELEASE-TIME.
+           DISPLAY 'BAY/TRAY       : ' DM-BAY-NUMBER.
+           DISPLAY 'CAUSE OF DEATH : ' DM-CAUSE-OF-DEATH.
+           DISPLAY 'NEXT OF KIN    : ' DM-NOK-NAME.
+           DISPLAY 'FUNERAL HOME   : ' DM-FUNERAL-HOME.
+           DISPLAY 'CASE STATUS    : ' DM-CASE-STATUS.
+           IF DM-STATUS-RELEASED
+               PERFORM DISPLAY-DISPOSITION-RECORD
+           END-IF.
+
+       DISPLAY-DISPOSITION-RECORD.
+           MOVE DM-CASE-NUMBER TO DISP-CASE-NUMBER.
+           READ DISPOSITION-FILE
+               INVALID KEY
+                   DISPLAY 'DISPOSITION    : NOT ON FILE'
+               NOT INVALID KEY
+                   DISPLAY 'CLAIMED BY     : ' DISP-CLAIMED-BY
+                   DISPLAY 'DISPOSITION    : ' DISP-TYPE
+                       ' ON ' DISP-DATE ' ' DISP-TIME
+           END-READ.
+
+       UPDATE-CASE.
+           DISPLAY 'CASE NUMBER: ' WITH NO ADVANCING.
+           ACCEPT WS-CASE-NUMBER.
+           MOVE WS-CASE-NUMBER TO DM-CASE-NUMBER.
+           READ DECEDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'XLI: CASE NOT FOUND'
+                   MOVE 'UPDATE' TO WS-ERR-OPERATION
+                   MOVE 'CASE NOT FOUND' TO WS-ERR-MESSAGE
+                   MOVE '23' TO WS-ERR-STATUS
+                   PERFORM LOG-TRANSACTION-ERROR
+               NOT INVALID KEY
+                   PERFORM UPDATE-EXISTING-DECEDENT-RECORD
+           END-READ.
+
+       UPDATE-EXISTING-DECEDENT-RECORD.
+           IF DM-STATUS-RELEASED
+               DISPLAY 'XLI: CASE ALREADY RELEASED, CANNOT UPDATE'
+               MOVE 'UPDATE' TO WS-ERR-OPERATION
+               MOVE 'CASE ALREADY RELEASED' TO WS-ERR-MESSAGE
+               MOVE '99' TO WS-ERR-STATUS
+               PERFORM LOG-TRANSACTION-ERROR
+           ELSE
+               DISPLAY 'NEW COOLER BAY/TRAY NUMBER: ' WITH NO ADVANCING
+               ACCEPT WS-REQUESTED-BAY
+               PERFORM CHECK-BAY-AVAILABLE
+               IF WS-BAY-IN-USE = 'Y'
+                   DISPLAY
+                       'XLI: BAY/TRAY ALREADY ASSIGNED TO AN OPEN CASE'
+                   MOVE 'UPDATE' TO WS-ERR-OPERATION
+                   MOVE 'BAY ALREADY ASSIGNED' TO WS-ERR-MESSAGE
+                   MOVE '99' TO WS-ERR-STATUS
+                   PERFORM LOG-TRANSACTION-ERROR
+               ELSE
+                   MOVE WS-CASE-NUMBER TO DM-CASE-NUMBER
+                   READ DECEDENT-MASTER
+                       INVALID KEY
+                           MOVE 'N' TO WS-REREAD-OK
+                       NOT INVALID KEY
+                           MOVE 'Y' TO WS-REREAD-OK
+                   END-READ
+                   IF WS-REREAD-OK = 'N'
+                       DISPLAY 'XLI: CASE RECORD NO LONGER ON FILE'
+                       MOVE 'UPDATE' TO WS-ERR-OPERATION
+                       MOVE 'RECORD VANISHED MID-TRANSACTION'
+                           TO WS-ERR-MESSAGE
+                       MOVE '23' TO WS-ERR-STATUS
+                       PERFORM LOG-TRANSACTION-ERROR
+                   ELSE
+                       MOVE DM-BAY-NUMBER TO WS-OLD-BAY-NUMBER
+                       MOVE DM-NOK-NAME TO WS-OLD-NOK-NAME
+                       MOVE DM-FUNERAL-HOME TO WS-OLD-FUNERAL-HOME
+                       MOVE DM-CASE-STATUS TO WS-OLD-CASE-STATUS
+                       MOVE WS-REQUESTED-BAY TO DM-BAY-NUMBER
+                       DISPLAY 'NEXT OF KIN: ' WITH NO ADVANCING
+                       ACCEPT DM-NOK-NAME
+                       DISPLAY 'FUNERAL HOME: ' WITH NO ADVANCING
+                       ACCEPT DM-FUNERAL-HOME
+                       MOVE 'COOL' TO DM-CASE-STATUS
+                       MOVE 'XFER' TO WS-EVENT-CODE
+                       PERFORM STAMP-CASE-EVENT
+                       REWRITE DECEDENT-RECORD
+                       IF WS-DM-STATUS = '00'
+                           DISPLAY 'XLI: CASE UPDATED'
+                           MOVE 'BAY NUMBER' TO WS-AUD-FIELD-NAME
+                           MOVE WS-OLD-BAY-NUMBER TO WS-AUD-OLD-VALUE
+                           MOVE DM-BAY-NUMBER TO WS-AUD-NEW-VALUE
+                           PERFORM WRITE-AUDIT-RECORD
+                           MOVE 'NOK NAME' TO WS-AUD-FIELD-NAME
+                           MOVE WS-OLD-NOK-NAME TO WS-AUD-OLD-VALUE
+                           MOVE DM-NOK-NAME TO WS-AUD-NEW-VALUE
+                           PERFORM WRITE-AUDIT-RECORD
+                           MOVE 'FUNERAL HOME' TO WS-AUD-FIELD-NAME
+                           MOVE WS-OLD-FUNERAL-HOME TO WS-AUD-OLD-VALUE
+                           MOVE DM-FUNERAL-HOME TO WS-AUD-NEW-VALUE
+                           PERFORM WRITE-AUDIT-RECORD
+                           MOVE 'CASE STATUS' TO WS-AUD-FIELD-NAME
+                           MOVE WS-OLD-CASE-STATUS TO WS-AUD-OLD-VALUE
+                           MOVE DM-CASE-STATUS TO WS-AUD-NEW-VALUE
+                           PERFORM WRITE-AUDIT-RECORD
+                       ELSE
+                           DISPLAY 'XLI: UPDATE FAILED, STATUS = '
+                               WS-DM-STATUS
+                           MOVE 'UPDATE' TO WS-ERR-OPERATION
+                           MOVE 'REWRITE TO DECEDENT MASTER FAILED'
+                               TO WS-ERR-MESSAGE
+                           MOVE WS-DM-STATUS TO WS-ERR-STATUS
+                           PERFORM LOG-TRANSACTION-ERROR
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CLOSE-OUT-CASE.
+           DISPLAY 'CASE NUMBER: ' WITH NO ADVANCING.
+           ACCEPT WS-CASE-NUMBER.
+           MOVE WS-CASE-NUMBER TO DM-CASE-NUMBER.
+           READ DECEDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'XLI: CASE NOT FOUND'
+                   MOVE 'RELEASE' TO WS-ERR-OPERATION
+                   MOVE 'CASE NOT FOUND' TO WS-ERR-MESSAGE
+                   MOVE '23' TO WS-ERR-STATUS
+                   PERFORM LOG-TRANSACTION-ERROR
+               NOT INVALID KEY
+                   PERFORM RELEASE-EXISTING-DECEDENT-RECORD
+           END-READ.
+
+       RELEASE-EXISTING-DECEDENT-RECORD.
+           IF DM-STATUS-RELEASED
+               DISPLAY 'XLI: CASE ALREADY RELEASED'
+               MOVE 'RELEASE' TO WS-ERR-OPERATION
+               MOVE 'CASE ALREADY RELEASED' TO WS-ERR-MESSAGE
+               MOVE '99' TO WS-ERR-STATUS
+               PERFORM LOG-TRANSACTION-ERROR
+           ELSE
+               DISPLAY 'CONFIRM RELEASE TO FUNERAL HOME (Y/N): '
+                   WITH NO ADVANCING
+               ACCEPT WS-YES-NO
+               IF WS-YES-NO = 'Y' OR WS-YES-NO = 'y'
+                   DISPLAY 'CLAIMED BY: ' WITH NO ADVANCING
+                   ACCEPT WS-CLAIMED-BY
+                   PERFORM ACCEPT-DISPOSITION-TYPE
+                   MOVE DM-CASE-STATUS TO WS-OLD-CASE-STATUS
+                   MOVE 'RELS' TO DM-CASE-STATUS
+                   MOVE 'RELS' TO WS-EVENT-CODE
+                   PERFORM STAMP-CASE-EVENT
+                   MOVE WS-EVENT-DATE TO DM-RELEASE-DATE
+                   MOVE WS-EVENT-TIME TO DM-RELEASE-TIME
+                   REWRITE DECEDENT-RECORD
+                   IF WS-DM-STATUS = '00'
+                       DISPLAY 'XLI: CASE RELEASED'
+                       MOVE 'CASE STATUS' TO WS-AUD-FIELD-NAME
+                       MOVE WS-OLD-CASE-STATUS TO WS-AUD-OLD-VALUE
+                       MOVE DM-CASE-STATUS TO WS-AUD-NEW-VALUE
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM WRITE-DISPOSITION-RECORD
+                   ELSE
+                       DISPLAY 'XLI: RELEASE FAILED, STATUS = '
+                           WS-DM-STATUS
+                       MOVE 'RELEASE' TO WS-ERR-OPERATION
+                       MOVE 'REWRITE TO DECEDENT MASTER FAILED'
+                           TO WS-ERR-MESSAGE
+                       MOVE WS-DM-STATUS TO WS-ERR-STATUS
+                       PERFORM LOG-TRANSACTION-ERROR
+                   END-IF
+               ELSE
+                   DISPLAY 'XLI: RELEASE CANCELLED'
+               END-IF
+           END-IF.
+
+       WRITE-DISPOSITION-RECORD.
+           MOVE SPACES TO DISPOSITION-RECORD.
+           MOVE WS-CASE-NUMBER TO DISP-CASE-NUMBER.
+           MOVE WS-CLAIMED-BY TO DISP-CLAIMED-BY.
+           MOVE WS-DISP-TYPE TO DISP-TYPE.
+           MOVE WS-EVENT-DATE TO DISP-DATE.
+           MOVE WS-EVENT-TIME TO DISP-TIME.
+           WRITE DISPOSITION-RECORD.
+           IF WS-DISP-STATUS NOT = '00'
+               DISPLAY 'XLI: DISPOSITION WRITE FAILED, STATUS = '
+                   WS-DISP-STATUS
+               MOVE 'RELEASE' TO WS-ERR-OPERATION
+               MOVE 'WRITE TO DISPOSITION FILE FAILED'
+                   TO WS-ERR-MESSAGE
+               MOVE WS-DISP-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-TRANSACTION-ERROR
+           END-IF.
+
+      * Edit check: disposition type must be one of the codes PRG45
+      * knows how to bill (BUR/CREM/XFER) - re-prompt rather than let
+      * a mistyped code sail onto DISPOSIT.DAT and bill wrong.
+       ACCEPT-DISPOSITION-TYPE.
+           MOVE 'N' TO WS-DISP-TYPE-OK.
+           PERFORM UNTIL WS-DISP-TYPE-OK = 'Y'
+               DISPLAY 'DISPOSITION (BUR /CREM/XFER): '
+                   WITH NO ADVANCING
+               ACCEPT WS-DISP-TYPE
+               IF WS-DISP-TYPE-VALID
+                   MOVE 'Y' TO WS-DISP-TYPE-OK
+               ELSE
+                   DISPLAY 'XLI: INVALID DISPOSITION TYPE, RE-ENTER'
+               END-IF
+           END-PERFORM.
+
+       STAMP-CASE-EVENT.
+           CALL 'PRG5' USING WS-CASE-NUMBER, WS-EVENT-CODE,
+               WS-STAFF-ID, WS-EVENT-DATE, WS-EVENT-TIME.
+
+       CHECK-BAY-AVAILABLE.
+           MOVE 'N' TO WS-BAY-IN-USE.
+           MOVE LOW-VALUES TO DM-CASE-NUMBER.
+           START DECEDENT-MASTER KEY IS NOT LESS THAN DM-CASE-NUMBER
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS
+           END-START.
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               READ DECEDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   NOT AT END
+                       IF DM-BAY-NUMBER = WS-REQUESTED-BAY
+                           AND DM-CASE-NUMBER NOT = WS-CASE-NUMBER
+                           AND NOT DM-STATUS-RELEASED
+                           MOVE 'Y' TO WS-BAY-IN-USE
+                           MOVE 'N' TO WS-MORE-RECORDS
+                       END-IF
+               END-READ
+           END-PERFORM.
