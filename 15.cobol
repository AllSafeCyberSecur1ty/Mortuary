@@ -0,0 +1,168 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+      * Daily Cooler Occupancy vs. Capacity report - lists every tray
+      * on the fixed bay rosters (BAYCAP.CPY for the main building,
+      * ANXCAP.CPY for the annex) as OCCUPIED or EMPTY off the
+      * Decedent Master File, with a grand total that should tie back
+      * to PRG10's ON-HAND figure.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG15.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECEDENT-MASTER ASSIGN TO "DECEDENT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-CASE-NUMBER
+           FILE STATUS IS WS-DM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECEDENT-MASTER.
+           COPY "DMFREC.CPY".
+       WORKING-STORAGE SECTION.
+           COPY "BAYCAP.CPY".
+           COPY "ANXCAP.CPY".
+       77 WS-DM-STATUS          PIC XX.
+       77 WS-MORE-RECORDS       PIC X VALUE 'N'.
+       77 WS-OCCUPIED-COUNT     PIC 9(5) USAGE IS COMP VALUE ZERO.
+       77 WS-EMPTY-COUNT        PIC 9(5) USAGE IS COMP VALUE ZERO.
+       77 WS-TOTAL-TRAYS        PIC 9(5) USAGE IS COMP VALUE ZERO.
+       77 WS-BAY-SUB            PIC 9(5) USAGE IS COMP VALUE ZERO.
+       77 WS-BAY-FOUND          PIC X VALUE 'N'.
+       77 WS-ANNEX-SUB          PIC 9(5) USAGE IS COMP VALUE ZERO.
+       77 WS-ANNEX-FOUND        PIC X VALUE 'N'.
+       01 WS-OCCUPANCY-TABLE.
+          05 WS-OCC-ENTRY OCCURS 20 TIMES.
+             10 WS-OCC-FLAG     PIC X VALUE 'N'.
+             10 WS-OCC-CASE     PIC X(6) VALUE SPACES.
+             10 WS-OCC-NAME     PIC X(30) VALUE SPACES.
+       01 WS-ANNEX-OCCUPANCY-TABLE.
+          05 WS-ANX-ENTRY OCCURS 10 TIMES.
+             10 WS-ANX-FLAG     PIC X VALUE 'N'.
+             10 WS-ANX-CASE     PIC X(6) VALUE SPACES.
+             10 WS-ANX-NAME     PIC X(30) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-MASTER-FILE.
+           IF WS-DM-STATUS = '00'
+               PERFORM SCAN-MASTER-FOR-OCCUPANCY
+               PERFORM CLOSE-MASTER-FILE
+               PERFORM PRINT-OCCUPANCY-REPORT
+           END-IF.
+           STOP RUN.
+
+       OPEN-MASTER-FILE.
+           OPEN INPUT DECEDENT-MASTER.
+           IF WS-DM-STATUS NOT = '00'
+               DISPLAY 'PRG15: UNABLE TO OPEN DECEDENT MASTER, STATUS ='
+                   WS-DM-STATUS
+           END-IF.
+
+       CLOSE-MASTER-FILE.
+           CLOSE DECEDENT-MASTER.
+
+       SCAN-MASTER-FOR-OCCUPANCY.
+           MOVE LOW-VALUES TO DM-CASE-NUMBER.
+           START DECEDENT-MASTER KEY IS NOT LESS THAN DM-CASE-NUMBER
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS
+           END-START.
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               READ DECEDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   NOT AT END
+                       IF NOT DM-STATUS-RELEASED
+                           IF DM-FACILITY-ANNEX
+                               PERFORM MARK-ANNEX-BAY-OCCUPIED
+                           ELSE
+                               PERFORM MARK-BAY-OCCUPIED
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       MARK-BAY-OCCUPIED.
+           MOVE ZERO TO WS-BAY-SUB.
+           MOVE 'N' TO WS-BAY-FOUND.
+           PERFORM VARYING WS-BAY-SUB FROM 1 BY 1
+               UNTIL WS-BAY-SUB > BAY-CAPACITY-COUNT
+               OR WS-BAY-FOUND = 'Y'
+               IF BAY-SLOT (WS-BAY-SUB) = DM-BAY-NUMBER
+                   MOVE 'Y' TO WS-BAY-FOUND
+                   MOVE 'Y' TO WS-OCC-FLAG (WS-BAY-SUB)
+                   MOVE DM-CASE-NUMBER TO WS-OCC-CASE (WS-BAY-SUB)
+                   MOVE DM-DECEDENT-NAME TO WS-OCC-NAME (WS-BAY-SUB)
+               END-IF
+           END-PERFORM.
+           IF WS-BAY-FOUND NOT = 'Y'
+               DISPLAY 'PRG15: CASE ' DM-CASE-NUMBER
+                   ' OCCUPIES UNKNOWN BAY ' DM-BAY-NUMBER
+           END-IF.
+
+       MARK-ANNEX-BAY-OCCUPIED.
+           MOVE ZERO TO WS-ANNEX-SUB.
+           MOVE 'N' TO WS-ANNEX-FOUND.
+           PERFORM VARYING WS-ANNEX-SUB FROM 1 BY 1
+               UNTIL WS-ANNEX-SUB > ANNEX-CAPACITY-COUNT
+               OR WS-ANNEX-FOUND = 'Y'
+               IF ANNEX-SLOT (WS-ANNEX-SUB) = DM-BAY-NUMBER
+                   MOVE 'Y' TO WS-ANNEX-FOUND
+                   MOVE 'Y' TO WS-ANX-FLAG (WS-ANNEX-SUB)
+                   MOVE DM-CASE-NUMBER TO WS-ANX-CASE (WS-ANNEX-SUB)
+                   MOVE DM-DECEDENT-NAME TO WS-ANX-NAME (WS-ANNEX-SUB)
+               END-IF
+           END-PERFORM.
+           IF WS-ANNEX-FOUND NOT = 'Y'
+               DISPLAY 'PRG15: CASE ' DM-CASE-NUMBER
+                   ' OCCUPIES UNKNOWN TRAY ' DM-BAY-NUMBER
+           END-IF.
+
+       PRINT-OCCUPANCY-REPORT.
+           DISPLAY 'DAILY COOLER OCCUPANCY VS. CAPACITY REPORT'.
+           DISPLAY 'MAIN BUILDING'.
+           DISPLAY 'BAY/TRAY  STATUS    CASE    DECEDENT NAME'.
+           PERFORM VARYING WS-BAY-SUB FROM 1 BY 1
+               UNTIL WS-BAY-SUB > BAY-CAPACITY-COUNT
+               PERFORM PRINT-ONE-BAY-LINE
+           END-PERFORM.
+           DISPLAY ' '.
+           DISPLAY 'ANNEX BUILDING'.
+           DISPLAY 'BAY/TRAY  STATUS    CASE    DECEDENT NAME'.
+           PERFORM VARYING WS-ANNEX-SUB FROM 1 BY 1
+               UNTIL WS-ANNEX-SUB > ANNEX-CAPACITY-COUNT
+               PERFORM PRINT-ONE-ANNEX-LINE
+           END-PERFORM.
+           DISPLAY ' '.
+           COMPUTE WS-TOTAL-TRAYS = BAY-CAPACITY-COUNT
+               + ANNEX-CAPACITY-COUNT.
+           DISPLAY 'TOTAL TRAYS    : ' WS-TOTAL-TRAYS.
+           DISPLAY 'OCCUPIED TRAYS : ' WS-OCCUPIED-COUNT.
+           DISPLAY 'EMPTY TRAYS    : ' WS-EMPTY-COUNT.
+
+       PRINT-ONE-BAY-LINE.
+           IF WS-OCC-FLAG (WS-BAY-SUB) = 'Y'
+               ADD 1 TO WS-OCCUPIED-COUNT
+               DISPLAY BAY-SLOT (WS-BAY-SUB) '      OCCUPIED  '
+                   WS-OCC-CASE (WS-BAY-SUB) '  '
+                   WS-OCC-NAME (WS-BAY-SUB)
+           ELSE
+               ADD 1 TO WS-EMPTY-COUNT
+               DISPLAY BAY-SLOT (WS-BAY-SUB) '      EMPTY'
+           END-IF.
+
+       PRINT-ONE-ANNEX-LINE.
+           IF WS-ANX-FLAG (WS-ANNEX-SUB) = 'Y'
+               ADD 1 TO WS-OCCUPIED-COUNT
+               DISPLAY ANNEX-SLOT (WS-ANNEX-SUB) '      OCCUPIED  '
+                   WS-ANX-CASE (WS-ANNEX-SUB) '  '
+                   WS-ANX-NAME (WS-ANNEX-SUB)
+           ELSE
+               ADD 1 TO WS-EMPTY-COUNT
+               DISPLAY ANNEX-SLOT (WS-ANNEX-SUB) '      EMPTY'
+           END-IF.
