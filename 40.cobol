@@ -0,0 +1,90 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+      * Death-Certificate Data Extract - pulls decedent name, intake
+      * date, and cause of death off BODY-MASTER into a fixed-format
+      * feed for the state registrar, so the certificate data can be
+      * handed off as a file instead of re-keyed by hand onto the
+      * certificate form.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG40.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECEDENT-MASTER ASSIGN TO "DECEDENT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-CASE-NUMBER
+           FILE STATUS IS WS-DM-STATUS.
+           SELECT CERTIFICATE-FILE ASSIGN TO "CERTDATA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CERT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECEDENT-MASTER.
+           COPY "DMFREC.CPY".
+       FD  CERTIFICATE-FILE.
+           COPY "CERTREC.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-DM-STATUS           PIC XX.
+       77 WS-CERT-STATUS         PIC XX.
+       77 WS-MORE-RECORDS        PIC X VALUE 'N'.
+       77 WS-EXTRACT-COUNT       PIC 9(5) USAGE IS COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-EXTRACT-FILES.
+           IF WS-DM-STATUS = '00' AND WS-CERT-STATUS = '00'
+               PERFORM SCAN-MASTER-FOR-EXTRACT
+           END-IF.
+           PERFORM CLOSE-EXTRACT-FILES.
+           DISPLAY 'PRG40: CERTIFICATE RECORDS EXTRACTED: '
+               WS-EXTRACT-COUNT.
+           STOP RUN.
+
+       OPEN-EXTRACT-FILES.
+           OPEN INPUT DECEDENT-MASTER.
+           IF WS-DM-STATUS NOT = '00'
+               DISPLAY 'PRG40: UNABLE TO OPEN DECEDENT MASTER, STATUS ='
+                   WS-DM-STATUS
+           END-IF.
+           OPEN OUTPUT CERTIFICATE-FILE.
+           IF WS-CERT-STATUS NOT = '00'
+               DISPLAY 'PRG40: UNABLE TO OPEN CERTIFICATE FILE, STATUS='
+                   WS-CERT-STATUS
+           END-IF.
+
+       CLOSE-EXTRACT-FILES.
+           CLOSE DECEDENT-MASTER.
+           CLOSE CERTIFICATE-FILE.
+
+       SCAN-MASTER-FOR-EXTRACT.
+           MOVE LOW-VALUES TO DM-CASE-NUMBER.
+           START DECEDENT-MASTER KEY IS NOT LESS THAN DM-CASE-NUMBER
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS
+           END-START.
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               READ DECEDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   NOT AT END
+                       PERFORM WRITE-CERTIFICATE-RECORD
+               END-READ
+           END-PERFORM.
+
+       WRITE-CERTIFICATE-RECORD.
+           MOVE DM-CASE-NUMBER TO CERT-CASE-NUMBER.
+           MOVE DM-DECEDENT-NAME TO CERT-DECEDENT-NAME.
+           MOVE DM-INTAKE-DATE TO CERT-INTAKE-DATE.
+           MOVE DM-CAUSE-OF-DEATH TO CERT-CAUSE-OF-DEATH.
+           WRITE CERTIFICATE-RECORD.
+           IF WS-CERT-STATUS = '00'
+               ADD 1 TO WS-EXTRACT-COUNT
+           ELSE
+               DISPLAY 'PRG40: WRITE FAILED FOR CASE ' DM-CASE-NUMBER
+                   ' STATUS = ' WS-CERT-STATUS
+           END-IF.
