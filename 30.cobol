@@ -0,0 +1,137 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+      * Case Lookup/Inquiry - pulls up one case by case number (direct
+      * keyed READ) or by decedent name (sequential scan of BODY-MASTER,
+      * since the file has no alternate name index), and displays the
+      * full record including disposition if the case has been
+      * released, so staff can answer a phone inquiry without paging
+      * through batch printouts.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG30.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECEDENT-MASTER ASSIGN TO "DECEDENT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-CASE-NUMBER
+           FILE STATUS IS WS-DM-STATUS.
+           SELECT DISPOSITION-FILE ASSIGN TO "DISPOSIT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DISP-CASE-NUMBER
+           FILE STATUS IS WS-DISP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECEDENT-MASTER.
+           COPY "DMFREC.CPY".
+       FD  DISPOSITION-FILE.
+           COPY "DISPREC.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-DM-STATUS           PIC XX.
+       77 WS-DISP-STATUS         PIC XX.
+       77 WS-SEARCH-CHOICE       PIC 9.
+       77 WS-SEARCH-CASE-NUMBER  PIC X(6).
+       77 WS-SEARCH-NAME         PIC X(30).
+       77 WS-MORE-RECORDS        PIC X VALUE 'N'.
+       77 WS-FOUND               PIC X VALUE 'N'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-INQUIRY-FILES.
+           IF WS-DM-STATUS = '00' AND WS-DISP-STATUS = '00'
+               DISPLAY 'SEARCH BY: 1=CASE NUMBER  2=DECEDENT NAME'
+               DISPLAY 'CHOICE: ' WITH NO ADVANCING
+               ACCEPT WS-SEARCH-CHOICE
+               EVALUATE WS-SEARCH-CHOICE
+                   WHEN 1 PERFORM LOOKUP-BY-CASE-NUMBER
+                   WHEN 2 PERFORM LOOKUP-BY-DECEDENT-NAME
+                   WHEN OTHER DISPLAY 'PRG30: INVALID CHOICE'
+               END-EVALUATE
+           END-IF.
+           PERFORM CLOSE-INQUIRY-FILES.
+           STOP RUN.
+
+       OPEN-INQUIRY-FILES.
+           OPEN INPUT DECEDENT-MASTER.
+           IF WS-DM-STATUS NOT = '00'
+               DISPLAY 'PRG30: UNABLE TO OPEN DECEDENT MASTER, STATUS ='
+                   WS-DM-STATUS
+           END-IF.
+           OPEN INPUT DISPOSITION-FILE.
+           IF WS-DISP-STATUS NOT = '00'
+               DISPLAY 'PRG30: UNABLE TO OPEN DISPOSITION FILE, STATUS='
+                   WS-DISP-STATUS
+           END-IF.
+
+       CLOSE-INQUIRY-FILES.
+           CLOSE DECEDENT-MASTER.
+           CLOSE DISPOSITION-FILE.
+
+       LOOKUP-BY-CASE-NUMBER.
+           DISPLAY 'CASE NUMBER: ' WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-CASE-NUMBER.
+           MOVE WS-SEARCH-CASE-NUMBER TO DM-CASE-NUMBER.
+           READ DECEDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'PRG30: CASE NOT FOUND'
+               NOT INVALID KEY
+                   PERFORM DISPLAY-CASE-RECORD
+           END-READ.
+
+       LOOKUP-BY-DECEDENT-NAME.
+           DISPLAY 'DECEDENT NAME: ' WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-NAME.
+           MOVE 'N' TO WS-FOUND.
+           MOVE LOW-VALUES TO DM-CASE-NUMBER.
+           START DECEDENT-MASTER KEY IS NOT LESS THAN DM-CASE-NUMBER
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS
+           END-START.
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               READ DECEDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   NOT AT END
+                       IF DM-DECEDENT-NAME = WS-SEARCH-NAME
+                           MOVE 'Y' TO WS-FOUND
+                           PERFORM DISPLAY-CASE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-FOUND = 'N'
+               DISPLAY 'PRG30: NO CASE FOUND FOR THAT NAME'
+           END-IF.
+
+       DISPLAY-CASE-RECORD.
+           DISPLAY ' '.
+           DISPLAY 'CASE NUMBER    : ' DM-CASE-NUMBER.
+           DISPLAY 'FACILITY       : ' DM-FACILITY-ID.
+           DISPLAY 'DECEDENT NAME  : ' DM-DECEDENT-NAME.
+           DISPLAY 'INTAKE         : ' DM-INTAKE-DATE ' '
+               DM-INTAKE-TIME.
+           DISPLAY 'RELEASE        : ' DM-RELEASE-DATE ' '
+               DM-RELEASE-TIME.
+           DISPLAY 'BAY/TRAY       : ' DM-BAY-NUMBER.
+           DISPLAY 'CAUSE OF DEATH : ' DM-CAUSE-OF-DEATH.
+           DISPLAY 'NEXT OF KIN    : ' DM-NOK-NAME.
+           DISPLAY 'FUNERAL HOME   : ' DM-FUNERAL-HOME.
+           DISPLAY 'CASE STATUS    : ' DM-CASE-STATUS.
+           IF DM-STATUS-RELEASED
+               PERFORM DISPLAY-CASE-DISPOSITION
+           END-IF.
+
+       DISPLAY-CASE-DISPOSITION.
+           MOVE DM-CASE-NUMBER TO DISP-CASE-NUMBER.
+           READ DISPOSITION-FILE
+               INVALID KEY
+                   DISPLAY 'DISPOSITION    : NOT ON FILE'
+               NOT INVALID KEY
+                   DISPLAY 'CLAIMED BY     : ' DISP-CLAIMED-BY
+                   DISPLAY 'DISPOSITION    : ' DISP-TYPE
+                       ' ON ' DISP-DATE ' ' DISP-TIME
+           END-READ.
