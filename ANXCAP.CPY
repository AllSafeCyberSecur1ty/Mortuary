@@ -0,0 +1,17 @@
+      * Fixed cooler bay/tray roster for the annex building - smaller
+      * than the main building (BAYCAP.CPY), used by PRG35's
+      * multi-site consolidated report.
+       01  ANNEX-CAPACITY-VALUES.
+           05 FILLER              PIC X(4) VALUE 'A001'.
+           05 FILLER              PIC X(4) VALUE 'A002'.
+           05 FILLER              PIC X(4) VALUE 'A003'.
+           05 FILLER              PIC X(4) VALUE 'A004'.
+           05 FILLER              PIC X(4) VALUE 'A005'.
+           05 FILLER              PIC X(4) VALUE 'A006'.
+           05 FILLER              PIC X(4) VALUE 'A007'.
+           05 FILLER              PIC X(4) VALUE 'A008'.
+           05 FILLER              PIC X(4) VALUE 'A009'.
+           05 FILLER              PIC X(4) VALUE 'A010'.
+       01  ANNEX-CAPACITY-TABLE REDEFINES ANNEX-CAPACITY-VALUES.
+           05 ANNEX-SLOT           PIC X(4) OCCURS 10 TIMES.
+       77  ANNEX-CAPACITY-COUNT    PIC 9(5) USAGE IS COMP VALUE 10.
