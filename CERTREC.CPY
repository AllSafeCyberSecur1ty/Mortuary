@@ -0,0 +1,8 @@
+      * State registrar death-certificate data-extract record layout,
+      * written by PRG40 to CERTDATA.DAT for hand-off to the registrar
+      * in place of manually re-keying the certificate form.
+       01  CERTIFICATE-RECORD.
+           05 CERT-CASE-NUMBER    PIC X(6).
+           05 CERT-DECEDENT-NAME  PIC X(30).
+           05 CERT-INTAKE-DATE    PIC X(8).
+           05 CERT-CAUSE-OF-DEATH PIC X(40).
