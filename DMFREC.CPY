@@ -0,0 +1,20 @@
+      * Decedent Master File record layout, shared by xli.cobol
+      * (maintenance) and 10.cobol (daily tally read-only scan).
+       01  DECEDENT-RECORD.
+           05 DM-CASE-NUMBER      PIC X(6).
+           05 DM-FACILITY-ID      PIC X(4).
+              88 DM-FACILITY-MAIN    VALUE 'MAIN'.
+              88 DM-FACILITY-ANNEX   VALUE 'ANNX'.
+           05 DM-DECEDENT-NAME    PIC X(30).
+           05 DM-INTAKE-DATE      PIC X(8).
+           05 DM-INTAKE-TIME      PIC X(8).
+           05 DM-RELEASE-DATE     PIC X(8).
+           05 DM-RELEASE-TIME     PIC X(8).
+           05 DM-BAY-NUMBER       PIC X(4).
+           05 DM-CAUSE-OF-DEATH   PIC X(40).
+           05 DM-NOK-NAME         PIC X(30).
+           05 DM-FUNERAL-HOME     PIC X(30).
+           05 DM-CASE-STATUS      PIC X(4).
+              88 DM-STATUS-INTAKE    VALUE 'INTK'.
+              88 DM-STATUS-COOLER    VALUE 'COOL'.
+              88 DM-STATUS-RELEASED  VALUE 'RELS'.
