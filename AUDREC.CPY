@@ -0,0 +1,12 @@
+      * Audit trail record - one row per field changed on the
+      * Decedent Master File, written by XLI after every successful
+      * WRITE/REWRITE so "who changed what, from what, to what, and
+      * when" can be reconstructed without replaying the master file.
+       01  AUDIT-RECORD.
+           05 AUD-CASE-NUMBER    PIC X(6).
+           05 AUD-STAFF-ID       PIC X(10).
+           05 AUD-FIELD-NAME     PIC X(15).
+           05 AUD-OLD-VALUE      PIC X(30).
+           05 AUD-NEW-VALUE      PIC X(30).
+           05 AUD-EVENT-DATE     PIC X(8).
+           05 AUD-EVENT-TIME     PIC X(8).
