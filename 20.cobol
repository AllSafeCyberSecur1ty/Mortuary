@@ -0,0 +1,318 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+      * Nightly Intake Batch Driver - reads a night's worth of intake
+      * transactions (INTAKE.DAT), edits each one (duplicate case
+      * number, impossible intake date), writes the good ones onto
+      * BODY-MASTER and stamps/journals them through PRG5, and kicks
+      * bad ones out to a reject listing (INTREJ.DAT) instead of
+      * letting them corrupt the master. A checkpoint record
+      * (CHECKPT.DAT) is rewritten after every case successfully
+      * processed so a mid-run abend can restart from the last good
+      * case instead of re-keying the whole night by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG20.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTAKE-TRANS-FILE ASSIGN TO "INTAKE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IT-STATUS.
+           SELECT DECEDENT-MASTER ASSIGN TO "DECEDENT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-CASE-NUMBER
+           FILE STATUS IS WS-DM-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "INTREJ.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RJ-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CP-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "XLIERR.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERR-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTAKE-TRANS-FILE.
+       01  INTAKE-TRANS-RECORD.
+           05 IT-CASE-NUMBER      PIC X(6).
+           05 FILLER              PIC X VALUE SPACE.
+           05 IT-FACILITY-ID      PIC X(4).
+           05 FILLER              PIC X VALUE SPACE.
+           05 IT-DECEDENT-NAME    PIC X(30).
+           05 FILLER              PIC X VALUE SPACE.
+           05 IT-CAUSE-OF-DEATH   PIC X(40).
+           05 FILLER              PIC X VALUE SPACE.
+           05 IT-BAY-NUMBER       PIC X(4).
+           05 FILLER              PIC X VALUE SPACE.
+           05 IT-NOK-NAME         PIC X(30).
+           05 FILLER              PIC X VALUE SPACE.
+           05 IT-FUNERAL-HOME     PIC X(30).
+           05 FILLER              PIC X VALUE SPACE.
+           05 IT-INTAKE-DATE      PIC 9(6).
+       FD  DECEDENT-MASTER.
+           COPY "DMFREC.CPY".
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 RJ-CASE-NUMBER      PIC X(6).
+           05 FILLER              PIC X VALUE SPACE.
+           05 RJ-REASON           PIC X(40).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CP-CASE-NUMBER      PIC X(6).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CP-EVENT-DATE       PIC X(8).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CP-EVENT-TIME       PIC X(8).
+       FD  ERROR-LOG-FILE.
+           COPY "ERRREC.CPY".
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDREC.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-IT-STATUS          PIC XX.
+       77 WS-DM-STATUS          PIC XX.
+       77 WS-RJ-STATUS          PIC XX.
+       77 WS-CP-STATUS          PIC XX.
+       77 WS-ERR-STATUS         PIC XX.
+       77 WS-AUD-STATUS         PIC XX.
+       77 WS-AUD-FIELD-NAME     PIC X(15).
+       77 WS-AUD-OLD-VALUE      PIC X(30).
+       77 WS-AUD-NEW-VALUE      PIC X(30).
+       77 WS-EOF                PIC X VALUE 'N'.
+       77 WS-TRANS-VALID        PIC X VALUE 'Y'.
+       77 WS-REJECT-REASON      PIC X(40).
+       77 WS-STAFF-ID           PIC X(10) VALUE 'BATCH'.
+       77 WS-EVENT-CODE         PIC X(4).
+       77 WS-EVENT-DATE         PIC X(8).
+       77 WS-EVENT-TIME         PIC X(8).
+       77 WS-ERR-OPERATION      PIC X(10).
+       77 WS-ERR-MESSAGE        PIC X(40).
+       77 WS-CASE-COUNT         PIC 9(5) USAGE IS COMP VALUE ZERO.
+       77 WS-REJECT-COUNT       PIC 9(5) USAGE IS COMP VALUE ZERO.
+       77 WS-LAST-CASE-DONE     PIC X(6) VALUE SPACES.
+       01 WS-INTAKE-DATE-EDIT.
+          02 WS-IDE-YY           PIC 9(2).
+          02 WS-IDE-MM           PIC 9(2).
+          02 WS-IDE-DD           PIC 9(2).
+       01 WS-INTAKE-DATE-DISPLAY.
+          02 WS-IDD-DD            PIC 9(2).
+          02 FILLER                PIC X VALUE '-'.
+          02 WS-IDD-MM            PIC 9(2).
+          02 FILLER                PIC X VALUE '-'.
+          02 WS-IDD-YY            PIC 9(2).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-BATCH-FILES.
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM READ-INTAKE-TRANSACTION
+               IF WS-EOF NOT = 'Y'
+                   PERFORM PROCESS-ONE-TRANSACTION
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-BATCH-FILES.
+           DISPLAY 'PRG20: CASES ADDED  : ' WS-CASE-COUNT.
+           DISPLAY 'PRG20: CASES REJECTED: ' WS-REJECT-COUNT.
+           STOP RUN.
+
+       OPEN-BATCH-FILES.
+           OPEN INPUT INTAKE-TRANS-FILE.
+           IF WS-IT-STATUS NOT = '00'
+               DISPLAY 'PRG20: UNABLE TO OPEN INTAKE FILE, STATUS = '
+                   WS-IT-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+           OPEN I-O DECEDENT-MASTER.
+           IF WS-DM-STATUS = '35'
+               OPEN OUTPUT DECEDENT-MASTER
+               CLOSE DECEDENT-MASTER
+               OPEN I-O DECEDENT-MASTER
+           END-IF.
+           IF WS-DM-STATUS NOT = '00'
+               DISPLAY 'PRG20: UNABLE TO OPEN DECEDENT MASTER, STATUS ='
+                   WS-DM-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           PERFORM READ-CHECKPOINT-RECORD.
+
+      * Restart support: if a checkpoint survives from an earlier,
+      * abended run, skip every transaction up to and including the
+      * last case that checkpoint says already made it onto the
+      * master, instead of re-adding (and rejecting as a duplicate)
+      * the whole night's work already on file.
+       READ-CHECKPOINT-RECORD.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CP-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-CASE-NUMBER TO WS-LAST-CASE-DONE
+                       DISPLAY 'PRG20: RESUMING AFTER CASE '
+                           WS-LAST-CASE-DONE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLOSE-BATCH-FILES.
+           CLOSE INTAKE-TRANS-FILE.
+           CLOSE DECEDENT-MASTER.
+           CLOSE REJECT-FILE.
+
+       READ-INTAKE-TRANSACTION.
+           READ INTAKE-TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       PROCESS-ONE-TRANSACTION.
+           IF WS-LAST-CASE-DONE NOT = SPACES
+               AND IT-CASE-NUMBER NOT > WS-LAST-CASE-DONE
+               CONTINUE
+           ELSE
+               PERFORM VALIDATE-TRANSACTION
+               IF WS-TRANS-VALID = 'Y'
+                   PERFORM ADD-DECEDENT-FROM-TRANSACTION
+               ELSE
+                   PERFORM REJECT-TRANSACTION
+               END-IF
+           END-IF.
+
+      * Edit check: case number must not already be on the master,
+      * and the keyed intake date must be a real calendar date
+      * (range-checked digit by digit, not merely numeric).
+       VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-TRANS-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+           MOVE IT-CASE-NUMBER TO DM-CASE-NUMBER.
+           READ DECEDENT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-TRANS-VALID
+                   MOVE 'DUPLICATE CASE NUMBER' TO WS-REJECT-REASON
+           END-READ.
+           IF WS-TRANS-VALID = 'Y'
+               MOVE IT-INTAKE-DATE TO WS-INTAKE-DATE-EDIT
+               IF WS-IDE-MM < 1 OR WS-IDE-MM > 12
+                   OR WS-IDE-DD < 1 OR WS-IDE-DD > 31
+                   MOVE 'N' TO WS-TRANS-VALID
+                   MOVE 'INVALID INTAKE DATE' TO WS-REJECT-REASON
+               ELSE
+                   MOVE WS-IDE-DD TO WS-IDD-DD
+                   MOVE WS-IDE-MM TO WS-IDD-MM
+                   MOVE WS-IDE-YY TO WS-IDD-YY
+               END-IF
+           END-IF.
+
+       REJECT-TRANSACTION.
+           MOVE SPACES TO REJECT-RECORD.
+           MOVE IT-CASE-NUMBER TO RJ-CASE-NUMBER.
+           MOVE WS-REJECT-REASON TO RJ-REASON.
+           WRITE REJECT-RECORD.
+           IF WS-RJ-STATUS NOT = '00'
+               DISPLAY 'PRG20: REJECT LISTING WRITE FAILED, STATUS = '
+                   WS-RJ-STATUS
+           END-IF.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'BATCH-ADD' TO WS-ERR-OPERATION.
+           MOVE WS-REJECT-REASON TO WS-ERR-MESSAGE.
+           MOVE '99' TO WS-ERR-STATUS.
+           MOVE IT-CASE-NUMBER TO DM-CASE-NUMBER.
+           PERFORM LOG-TRANSACTION-ERROR.
+
+       ADD-DECEDENT-FROM-TRANSACTION.
+           MOVE IT-CASE-NUMBER TO DM-CASE-NUMBER.
+           MOVE IT-FACILITY-ID TO DM-FACILITY-ID.
+           MOVE IT-DECEDENT-NAME TO DM-DECEDENT-NAME.
+           MOVE IT-CAUSE-OF-DEATH TO DM-CAUSE-OF-DEATH.
+           MOVE IT-BAY-NUMBER TO DM-BAY-NUMBER.
+           MOVE IT-NOK-NAME TO DM-NOK-NAME.
+           MOVE IT-FUNERAL-HOME TO DM-FUNERAL-HOME.
+           MOVE 'INTK' TO DM-CASE-STATUS.
+           MOVE 'INTK' TO WS-EVENT-CODE.
+           CALL 'PRG5' USING IT-CASE-NUMBER, WS-EVENT-CODE,
+               WS-STAFF-ID, WS-EVENT-DATE, WS-EVENT-TIME.
+           MOVE WS-INTAKE-DATE-DISPLAY TO DM-INTAKE-DATE.
+           MOVE WS-EVENT-TIME TO DM-INTAKE-TIME.
+           MOVE SPACES TO DM-RELEASE-DATE DM-RELEASE-TIME.
+           WRITE DECEDENT-RECORD.
+           IF WS-DM-STATUS = '00'
+               ADD 1 TO WS-CASE-COUNT
+               MOVE 'CASE STATUS' TO WS-AUD-FIELD-NAME
+               MOVE SPACES TO WS-AUD-OLD-VALUE
+               MOVE DM-CASE-STATUS TO WS-AUD-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-CHECKPOINT-RECORD
+           ELSE
+               DISPLAY 'PRG20: WRITE FAILED FOR CASE ' IT-CASE-NUMBER
+                   ' STATUS = ' WS-DM-STATUS
+               MOVE 'BATCH-ADD' TO WS-ERR-OPERATION
+               MOVE 'WRITE TO DECEDENT MASTER FAILED'
+                   TO WS-ERR-MESSAGE
+               MOVE WS-DM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-TRANSACTION-ERROR
+           END-IF.
+
+      * Rewrite the one-record checkpoint file after every case
+      * successfully added, so a restart of this job can compare
+      * CP-CASE-NUMBER against the intake file and skip everything up
+      * to and including the last case that made it onto the master.
+       WRITE-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE IT-CASE-NUMBER TO CP-CASE-NUMBER.
+           MOVE WS-EVENT-DATE TO CP-EVENT-DATE.
+           MOVE WS-EVENT-TIME TO CP-EVENT-TIME.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-CP-STATUS NOT = '00'
+               DISPLAY 'PRG20: CHECKPOINT WRITE FAILED, STATUS = '
+                   WS-CP-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      * One audit row per case added, mirroring XLI's own
+      * WRITE-AUDIT-RECORD, so the intake batch path is not a blind
+      * spot in the audit trail just because it bypasses XLI.
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUD-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE IT-CASE-NUMBER TO AUD-CASE-NUMBER.
+           MOVE WS-STAFF-ID TO AUD-STAFF-ID.
+           MOVE WS-AUD-FIELD-NAME TO AUD-FIELD-NAME.
+           MOVE WS-AUD-OLD-VALUE TO AUD-OLD-VALUE.
+           MOVE WS-AUD-NEW-VALUE TO AUD-NEW-VALUE.
+           MOVE WS-EVENT-DATE TO AUD-EVENT-DATE.
+           MOVE WS-EVENT-TIME TO AUD-EVENT-TIME.
+           WRITE AUDIT-RECORD.
+           IF WS-AUD-STATUS NOT = '00'
+               DISPLAY 'PRG20: AUDIT LOG WRITE FAILED, STATUS = '
+                   WS-AUD-STATUS
+           END-IF.
+           CLOSE AUDIT-LOG-FILE.
+
+       LOG-TRANSACTION-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERR-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           MOVE SPACES TO ERROR-LOG-RECORD.
+           MOVE DM-CASE-NUMBER TO ERR-CASE-NUMBER.
+           MOVE 'PRG20' TO ERR-PROGRAM.
+           MOVE WS-ERR-OPERATION TO ERR-OPERATION.
+           MOVE WS-ERR-STATUS TO ERR-STATUS.
+           MOVE WS-ERR-MESSAGE TO ERR-MESSAGE.
+           WRITE ERROR-LOG-RECORD.
+           IF WS-ERR-STATUS NOT = '00'
+               DISPLAY 'PRG20: ERROR LOG WRITE FAILED, STATUS = '
+                   WS-ERR-STATUS
+           END-IF.
+           CLOSE ERROR-LOG-FILE.
